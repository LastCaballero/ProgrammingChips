@@ -0,0 +1,55 @@
+identification division.
+program-id.	argparse.
+
+data division.
+working-storage section.
+01	arg-idx		pic	9(04)	value 0.
+01	arg-value	pic	x(200).
+01	more-args	pic	a	value 'Y'.
+01	equals-pos	pic	9(03).
+
+linkage section.
+copy "arg-parse-record.cpy".
+
+procedure division using arg-parse-record.
+move 0 to apr-positional-count.
+move 0 to apr-switch-count.
+move 0 to arg-idx.
+move 'Y' to more-args.
+
+perform until more-args = 'N'
+	add 1 to arg-idx
+	display arg-idx upon argument-number
+	accept arg-value from argument-value
+		on exception
+			move 'N' to more-args
+		not on exception
+			if arg-value(1:1) = '-' or arg-value(1:1) = '/'
+				if apr-switch-count < 20
+					add 1 to apr-switch-count
+					move spaces to apr-switch-name(apr-switch-count)
+					move spaces to apr-switch-value(apr-switch-count)
+					move 0 to equals-pos
+					inspect arg-value tallying equals-pos
+						for characters before initial '='
+					if equals-pos < length of arg-value
+						move arg-value(1:equals-pos) to apr-switch-name(apr-switch-count)
+						move arg-value(equals-pos + 2:) to apr-switch-value(apr-switch-count)
+					else
+						move arg-value to apr-switch-name(apr-switch-count)
+					end-if
+				else
+					display "argparse: too many switches, ignoring " function trim(arg-value)
+				end-if
+			else
+				if apr-positional-count < 20
+					add 1 to apr-positional-count
+					move arg-value to apr-positional-value(apr-positional-count)
+				else
+					display "argparse: too many positional arguments, ignoring " function trim(arg-value)
+				end-if
+			end-if
+	end-accept
+end-perform.
+
+goback.
