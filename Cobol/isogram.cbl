@@ -1,25 +1,340 @@
 identification division.
 program-id.	isogram.
 
+environment division.
+input-output section.
+file-control.
+	select word-list-file assign to dynamic word-list-name
+	organization is line sequential
+	file status is word-list-status.
+	select isogram-report assign to "ISOGRAM.RPT"
+	organization is line sequential.
+	select control-file assign to "CONTROL.DAT"
+	organization is line sequential
+	file status is control-file-status.
+	select stats-file assign to "ISOSTATS.DAT"
+	organization is line sequential
+	file status is stats-file-status.
+	select stats-temp-file assign to "ISOSTATS.TMP"
+	organization is line sequential
+	file status is stats-temp-status.
+	select trend-report assign to "ISOTREND.RPT"
+	organization is line sequential.
+
 data division.
+file section.
+fd	word-list-file.
+01	word-list-input	pic	x(250).
+fd	isogram-report.
+01	report-line	pic	x(132).
+fd	control-file.
+01	control-file-record	pic	x(406).
+fd	stats-file.
+01	stats-file-record	pic	x(32).
+fd	stats-temp-file.
+01	stats-temp-record	pic	x(32).
+fd	trend-report.
+01	trend-line	pic	x(132).
+
 working-storage section.
+01	control-file-status	pic	xx.
+01	word-list-status	pic	xx.
+01	saved-return-code	pic	9(03)	value 0.
+01	stats-file-status	pic	xx.
+01	stats-temp-status	pic	xx.
+01	today-stat-date	pic	9(08).
+01	stats-updated	pic	a	value 'N'.
+01	trend-mode	pic	a	value 'N'.
+	88	trend-mode-on	value 'Y'.
+01	trend-isogram-pct	pic	zz9.
+01	trend-date-edit	pic	9(08).
+01	sw-idx	pic	9(02).
+01	stats-end	pic	a	value 'N'.
+01	keep-char	pic	a	value 'Y'.
 01	word	pic	a(50).
 01	idx	pic	9(8).
 01	matches	pic	9(10) value 0.
 01	len	pic	9(10).
+01	clean-word	pic	x(50).
+01	clean-len	pic	9(03)	value 0.
+01	char-idx	pic	9(03).
+01	one-char	pic	x(01).
+01	word-list-name	pic	x(200).
+01	word-list-end	pic	a	value 'N'.
+01	words-checked	pic	9(08)	value 0.
+01	isogram-count	pic	9(08)	value 0.
+01	non-isogram-count	pic	9(08)	value 0.
+01	rejected-count	pic	9(08)	value 0.
+01	words-checked-edit	pic	zzzzzzz9.
+01	isogram-count-edit	pic	zzzzzzz9.
+01	non-isogram-count-edit	pic	zzzzzzz9.
+01	rejected-count-edit	pic	zzzzzzz9.
+01	totals-line	pic	x(132).
+01	raw-word	pic	x(250).
+01	raw-word-oversized	pic	a	value 'N'.
+	88	raw-word-is-oversized	value 'Y'.
+copy "arg-parse-record.cpy".
+copy "audit-log-record.cpy".
+copy "control-record.cpy".
+copy "isogram-stats-record.cpy".
 
 
 procedure division.
-	accept word.
-	move function length( function trim( word ) ) to len.
-	
-	perform varying idx from 1 by 1 until idx > len
-		inspect word tallying matches for all word(idx:1)
-	end-perform.
-	
-	if matches = len
-		display "isogram"
+call "argparse" using arg-parse-record.
+
+perform varying sw-idx from 1 by 1 until sw-idx > apr-switch-count
+	if function trim(apr-switch-name(sw-idx)) = "-trend"
+		move 'Y' to trend-mode
+	end-if
+end-perform.
+
+move 'Y' to ctl-isogram-case-fold.
+move 'Y' to ctl-isogram-ignore-punct.
+move spaces to ctl-isogram-word-list.
+open input control-file.
+if control-file-status = '00'
+	read control-file into control-record
+	close control-file
+end-if.
+
+move "isogram" to alr-program-name.
+move 'S' to alr-event-type.
+accept alr-run-date from date yyyymmdd.
+accept alr-run-time from time.
+move 0 to alr-completion-code.
+
+if trend-mode-on
+	move "trend report" to alr-key-param
+	call "auditlog" using audit-log-record
+	perform produce-trend-report
+else
+	if apr-positional-count = 0 and ctl-isogram-word-list not = spaces
+		move ctl-isogram-word-list to word-list-name
+		move 1 to apr-positional-count
+		move word-list-name to apr-positional-value(1)
+	end-if
+	if apr-positional-count > 0
+		move apr-positional-value(1) to word-list-name
+		move word-list-name to alr-key-param
+		call "auditlog" using audit-log-record
+		perform check-word-list
 	else
-		display "not a isogram"
-	end-if.
-end-run.
+		accept raw-word
+		move raw-word to alr-key-param
+		call "auditlog" using audit-log-record
+		perform check-one-word
+		if raw-word-is-oversized
+			display "word exceeds 50 characters, rejected"
+		else
+			move 1 to words-checked
+			if matches = len
+				move 1 to isogram-count
+				display "isogram"
+			else
+				move 1 to non-isogram-count
+				display "not a isogram"
+			end-if
+		end-if
+	end-if
+	perform update-daily-stats
+end-if.
+
+move 'E' to alr-event-type.
+accept alr-run-date from date yyyymmdd.
+accept alr-run-time from time.
+move return-code to saved-return-code.
+move saved-return-code to alr-completion-code.
+call "auditlog" using audit-log-record.
+move saved-return-code to return-code.
+
+goback.
+
+check-word-list.
+open input word-list-file.
+if word-list-status not = '00'
+	display "file not found: " function trim(word-list-name)
+	move 8 to return-code
+else
+	open output isogram-report
+	move spaces to report-line
+	string "ISOGRAM BATCH REPORT" delimited by size into report-line end-string
+	write report-line
+	move spaces to report-line
+	write report-line
+	perform until word-list-end = 'Y'
+		read word-list-file into word-list-input
+		at end
+			move 'Y' to word-list-end
+		not at end
+			move word-list-input to raw-word
+			add 1 to words-checked
+			perform check-one-word
+			move spaces to report-line
+			if raw-word-is-oversized
+				add 1 to rejected-count
+				string function trim(word-list-input) delimited by size
+					"   REJECTED - OVER 50 CHARACTERS" delimited by size
+					into report-line
+				end-string
+			else
+				if matches = len
+					add 1 to isogram-count
+					string function trim(word) delimited by size
+						"   ISOGRAM" delimited by size
+						into report-line
+					end-string
+				else
+					add 1 to non-isogram-count
+					string function trim(word) delimited by size
+						"   NOT AN ISOGRAM" delimited by size
+						into report-line
+					end-string
+				end-if
+			end-if
+			write report-line
+			display function trim(report-line)
+	end-perform
+	move spaces to report-line
+	write report-line
+	move words-checked to words-checked-edit
+	move isogram-count to isogram-count-edit
+	move non-isogram-count to non-isogram-count-edit
+	move rejected-count to rejected-count-edit
+	move spaces to totals-line
+	string "WORDS CHECKED: " delimited by size function trim(words-checked-edit) delimited by size
+		"   ISOGRAMS: " delimited by size function trim(isogram-count-edit) delimited by size
+		"   NOT ISOGRAMS: " delimited by size function trim(non-isogram-count-edit) delimited by size
+		"   REJECTED: " delimited by size function trim(rejected-count-edit) delimited by size
+		into totals-line
+	end-string
+	move totals-line to report-line
+	write report-line
+	display function trim(totals-line)
+	close word-list-file
+	close isogram-report
+end-if.
+
+update-daily-stats.
+accept today-stat-date from date yyyymmdd.
+move 'N' to stats-updated.
+open output stats-temp-file.
+open input stats-file.
+if stats-file-status = '00'
+	perform until stats-end = 'Y'
+		read stats-file into isogram-stats-record
+		at end
+			move 'Y' to stats-end
+		not at end
+			if isr-stat-date = today-stat-date
+				add words-checked to isr-words-checked
+				add isogram-count to isr-isogram-count
+				add non-isogram-count to isr-non-isogram-count
+				move 'Y' to stats-updated
+			end-if
+			write stats-temp-record from isogram-stats-record
+	end-perform
+	close stats-file
+	move 'N' to stats-end
+end-if.
+if stats-updated = 'N'
+	move today-stat-date to isr-stat-date
+	move words-checked to isr-words-checked
+	move isogram-count to isr-isogram-count
+	move non-isogram-count to isr-non-isogram-count
+	write stats-temp-record from isogram-stats-record
+end-if.
+close stats-temp-file.
+open input stats-temp-file.
+open output stats-file.
+move 'N' to stats-end.
+perform until stats-end = 'Y'
+	read stats-temp-file into isogram-stats-record
+	at end
+		move 'Y' to stats-end
+	not at end
+		write stats-file-record from isogram-stats-record
+end-perform.
+close stats-temp-file.
+close stats-file.
+move 'N' to stats-end.
+
+produce-trend-report.
+open output trend-report.
+move spaces to trend-line.
+string "ISOGRAM DAILY TREND REPORT" delimited by size into trend-line end-string.
+write trend-line.
+move spaces to trend-line.
+write trend-line.
+string "DATE        WORDS CHECKED   ISOGRAMS   NOT ISOGRAMS   PCT ISOGRAMS"
+	delimited by size into trend-line
+end-string.
+write trend-line.
+open input stats-file.
+if stats-file-status = '00'
+	perform until stats-end = 'Y'
+		read stats-file into isogram-stats-record
+		at end
+			move 'Y' to stats-end
+		not at end
+			move isr-stat-date to trend-date-edit
+			move isr-words-checked to words-checked-edit
+			move isr-isogram-count to isogram-count-edit
+			move isr-non-isogram-count to non-isogram-count-edit
+			move 0 to trend-isogram-pct
+			if isr-words-checked > 0
+				compute trend-isogram-pct =
+					(isr-isogram-count * 100) / isr-words-checked
+			end-if
+			move spaces to trend-line
+			string trend-date-edit delimited by size
+				"    " delimited by size
+				words-checked-edit delimited by size
+				"        " delimited by size
+				isogram-count-edit delimited by size
+				"   " delimited by size
+				non-isogram-count-edit delimited by size
+				"       " delimited by size
+				trend-isogram-pct delimited by size
+				into trend-line
+			end-string
+			write trend-line
+			display function trim(trend-line)
+	end-perform
+	close stats-file
+else
+	display "no isogram statistics recorded yet"
+end-if.
+close trend-report.
+move 'N' to stats-end.
+
+check-one-word.
+move 'N' to raw-word-oversized.
+if function length(function trim(raw-word)) > 50
+	move 'Y' to raw-word-oversized
+else
+	move function trim(raw-word) to word
+	move spaces to clean-word
+	move 0 to clean-len
+	perform varying char-idx from 1 by 1 until char-idx > function length(function trim(word))
+		move word(char-idx:1) to one-char
+		move 'Y' to keep-char
+		if ctl-isogram-ignore-punct-on
+			if not ((one-char >= "A" and one-char <= "Z") or (one-char >= "a" and one-char <= "z"))
+				move 'N' to keep-char
+			end-if
+		end-if
+		if keep-char = 'Y'
+			add 1 to clean-len
+			if ctl-isogram-case-fold-on
+				move function upper-case(one-char) to clean-word(clean-len:1)
+			else
+				move one-char to clean-word(clean-len:1)
+			end-if
+		end-if
+	end-perform
+	move clean-len to len
+	move 0 to matches
+	perform varying idx from 1 by 1 until idx > len
+		inspect clean-word tallying matches for all clean-word(idx:1)
+	end-perform
+end-if.
