@@ -0,0 +1,29 @@
+identification division.
+program-id.	auditlog.
+
+environment division.
+input-output section.
+file-control.
+	select audit-file assign to "AUDITLOG.DAT"
+	organization is line sequential
+	file status is audit-file-status.
+
+data division.
+file section.
+fd	audit-file.
+01	audit-output-record	pic	x(100).
+
+working-storage section.
+01	audit-file-status	pic	xx.
+
+linkage section.
+copy "audit-log-record.cpy".
+
+procedure division using audit-log-record.
+open extend audit-file.
+if audit-file-status = '35'
+	open output audit-file
+end-if.
+write audit-output-record from audit-log-record.
+close audit-file.
+goback.
