@@ -0,0 +1,137 @@
+identification division.
+program-id.	nightlybatch.
+
+environment division.
+input-output section.
+file-control.
+	select checkpoint-file assign to "NIGHTLY.CKP"
+	organization is line sequential
+	file status is checkpoint-status.
+	select control-file assign to "CONTROL.DAT"
+	organization is line sequential
+	file status is control-file-status.
+
+data division.
+file section.
+fd	checkpoint-file.
+01	checkpoint-record.
+	05	ckp-run-date			pic	9(08).
+	05	ckp-last-step-completed	pic	9(02).
+fd	control-file.
+01	control-file-record	pic	x(406).
+
+working-storage section.
+01	checkpoint-status	pic	xx.
+01	control-file-status	pic	xx.
+01	last-step-completed	pic	9(02)	value 0.
+01	today-run-date	pic	9(08).
+01	nightly-arg-value	pic	x(200).
+01	nightly-has-args	pic	a	value 'N'.
+01	control-is-valid	pic	a	value 'Y'.
+copy "control-record.cpy".
+
+procedure division.
+display 1 upon argument-number.
+accept nightly-arg-value from argument-value
+	on exception
+		move 'N' to nightly-has-args
+	not on exception
+		move 'Y' to nightly-has-args
+end-accept.
+if nightly-has-args = 'Y'
+	display "nightlybatch: this driver takes no command-line arguments - configure CONTROL.DAT instead"
+	move 8 to return-code
+	goback
+end-if.
+
+open input control-file.
+if control-file-status not = '00'
+	display "nightlybatch: CONTROL.DAT not found, cannot run unattended"
+	move 8 to return-code
+	goback
+end-if.
+read control-file into control-record.
+close control-file.
+
+move 'Y' to control-is-valid.
+if ctl-1mal1-upper-bound = 0
+	display "nightlybatch: CONTROL.DAT is missing ctl-1mal1-upper-bound"
+	move 'N' to control-is-valid
+end-if.
+if ctl-cat-input-file = spaces
+	display "nightlybatch: CONTROL.DAT is missing ctl-cat-input-file"
+	move 'N' to control-is-valid
+end-if.
+if ctl-isogram-word-list = spaces
+	display "nightlybatch: CONTROL.DAT is missing ctl-isogram-word-list"
+	move 'N' to control-is-valid
+end-if.
+if control-is-valid = 'N'
+	display "nightlybatch: suite halted - CONTROL.DAT is incomplete"
+	move 8 to return-code
+	goback
+end-if.
+
+perform read-checkpoint.
+
+if last-step-completed < 1
+	display "nightlybatch: running step 1 - 1mal1"
+	call "1mal1"
+	if return-code = 0
+		move 1 to last-step-completed
+		perform write-checkpoint
+	else
+		display "nightlybatch: step 1 failed, suite halted - rerun to restart here"
+		goback
+	end-if
+end-if.
+
+if last-step-completed < 2
+	display "nightlybatch: running step 2 - cat"
+	call "cat"
+	if return-code = 0
+		move 2 to last-step-completed
+		perform write-checkpoint
+	else
+		display "nightlybatch: step 2 failed, suite halted - rerun to restart here"
+		goback
+	end-if
+end-if.
+
+if last-step-completed < 3
+	display "nightlybatch: running step 3 - isogram"
+	call "isogram"
+	if return-code = 0
+		move 3 to last-step-completed
+		perform write-checkpoint
+	else
+		display "nightlybatch: step 3 failed, suite halted - rerun to restart here"
+		goback
+	end-if
+end-if.
+
+display "nightlybatch: suite complete".
+
+goback.
+
+read-checkpoint.
+accept today-run-date from date yyyymmdd.
+open input checkpoint-file.
+if checkpoint-status = '00'
+	read checkpoint-file into checkpoint-record
+	close checkpoint-file
+	if ckp-run-date = today-run-date
+		move ckp-last-step-completed to last-step-completed
+	else
+		move 0 to last-step-completed
+	end-if
+else
+	move 0 to last-step-completed
+end-if.
+
+write-checkpoint.
+move today-run-date to ckp-run-date.
+move last-step-completed to ckp-last-step-completed.
+open output checkpoint-file.
+write checkpoint-record.
+close checkpoint-file.
