@@ -5,29 +5,328 @@ program-id.	    cat.
 environment division.
 input-output section.
 file-control.
-	select cat-file assign to file-name
-	organization is line sequential.
+	select cat-file assign to dynamic file-name
+	organization is line sequential
+	file status is cat-file-status.
+	select capture-file assign to dynamic capture-file-name
+	organization is line sequential
+	file status is capture-file-status.
+	select control-file assign to "CONTROL.DAT"
+	organization is line sequential
+	file status is control-file-status.
+	select checkpoint-file assign to "CAT.CKP"
+	organization is line sequential
+	file status is checkpoint-file-status.
+	select checkpoint-temp-file assign to "CAT.CKT"
+	organization is line sequential
+	file status is checkpoint-temp-status.
 
 data division.
 file section.
 fd	cat-file.
-01	cat-input	pic	x(300).
+01	cat-input	pic	x(2000).
+fd	capture-file.
+01	capture-record	pic	x(310).
+fd	control-file.
+01	control-file-record	pic	x(406).
+fd	checkpoint-file.
+01	checkpoint-record.
+	05	ckp-file-name		pic	x(200).
+	05	ckp-record-number	pic	9(08).
+fd	checkpoint-temp-file.
+01	checkpoint-temp-record	pic	x(208).
 
 working-storage section.
+01	control-file-status	pic	xx.
+01	checkpoint-file-status	pic	xx.
+01	checkpoint-temp-status	pic	xx.
+01	checkpoint-end	pic	A	value 'N'.
+01	checkpoint-updated	pic	A	value 'N'.
+01	resume-mode	pic	A	value 'N'.
+	88	resume-mode-on	value 'Y'.
+01	resume-from-record	pic	9(08)	value 0.
+01	checkpoint-interval	pic	9(04)	value 1000.
+01	saved-return-code	pic	9(03)	value 0.
 01	line-input	pic	x(300).
+01	display-line	pic	x(310).
 01	file-name	pic	x(200).
 01	file-end	pic	A	value 'N'.
+01	cat-file-status	pic	xx.
+01	number-mode	pic	A	value 'N'.
+	88	number-mode-on	value 'Y'.
+01	capture-mode	pic	A	value 'N'.
+	88	capture-mode-on	value 'Y'.
+01	capture-file-name	pic	x(200).
+01	capture-file-status	pic	xx.
+01	record-number	pic	9(08)	value 0.
+01	record-number-edit	pic	zzzzzzz9.
+01	sw-idx	pic	9(02).
+01	file-idx	pic	9(02).
+01	min-records	pic	9(08)	value 0.
+01	max-records	pic	9(08)	value 0.
+01	validate-end	pic	A	value 'N'.
+01	validate-record-count	pic	9(08).
+01	val-line	pic	x(300).
+01	val-char-idx	pic	9(03).
+01	val-char	pic	x(01).
+01	nonprintable-found	pic	A	value 'N'.
+01	file-valid	pic	A	value 'Y'.
+	88	file-is-valid	value 'Y'.
+01	reject-reason	pic	x(60).
+copy "arg-parse-record.cpy".
+copy "audit-log-record.cpy".
+copy "control-record.cpy".
 
 procedure division.
-display "please give me a file name: " with no advancing.
-accept file-name.
+call "argparse" using arg-parse-record.
+
+move 'N' to ctl-cat-number-mode.
+move spaces to ctl-cat-input-file.
+open input control-file.
+if control-file-status = '00'
+	read control-file into control-record
+	close control-file
+end-if.
+if ctl-cat-number-mode-on
+	move 'Y' to number-mode
+end-if.
+
+perform varying sw-idx from 1 by 1 until sw-idx > apr-switch-count
+	if function trim(apr-switch-name(sw-idx)) = "-n"
+		move 'Y' to number-mode
+	end-if
+	if function trim(apr-switch-name(sw-idx)) = "-o"
+		if apr-switch-value(sw-idx) = spaces
+			display "usage: -o requires a value, e.g. -o=outfile.txt"
+			move 8 to return-code
+		else
+			move 'Y' to capture-mode
+			move apr-switch-value(sw-idx) to capture-file-name
+		end-if
+	end-if
+	if function trim(apr-switch-name(sw-idx)) = "-min"
+		if apr-switch-value(sw-idx) = spaces
+			display "usage: -min requires a value, e.g. -min=10"
+			move 8 to return-code
+		else
+			move function trim(apr-switch-value(sw-idx)) to min-records
+		end-if
+	end-if
+	if function trim(apr-switch-name(sw-idx)) = "-max"
+		if apr-switch-value(sw-idx) = spaces
+			display "usage: -max requires a value, e.g. -max=100"
+			move 8 to return-code
+		else
+			move function trim(apr-switch-value(sw-idx)) to max-records
+		end-if
+	end-if
+	if function trim(apr-switch-name(sw-idx)) = "-r"
+		move 'Y' to resume-mode
+	end-if
+end-perform.
+
+if apr-positional-count = 0
+	if ctl-cat-input-file not = spaces
+		move ctl-cat-input-file to file-name
+	else
+		display "please give me a file name: " with no advancing
+		accept file-name
+	end-if
+	move 1 to apr-positional-count
+	move file-name to apr-positional-value(1)
+end-if.
+
+move "cat" to alr-program-name.
+move 'S' to alr-event-type.
+accept alr-run-date from date yyyymmdd.
+accept alr-run-time from time.
+move apr-positional-value(1) to alr-key-param.
+move 0 to alr-completion-code.
+call "auditlog" using audit-log-record.
+
+if capture-mode-on
+	open output capture-file
+	if capture-file-status not = '00'
+		display "cannot open capture file: " function trim(capture-file-name)
+		move 'N' to capture-mode
+		move 8 to return-code
+	end-if
+end-if.
+
+perform varying file-idx from 1 by 1 until file-idx > apr-positional-count
+	move apr-positional-value(file-idx) to file-name
+	perform display-one-file
+end-perform.
+
+if capture-mode-on
+	close capture-file
+end-if.
+
+move 'E' to alr-event-type.
+accept alr-run-date from date yyyymmdd.
+accept alr-run-time from time.
+move return-code to saved-return-code.
+move saved-return-code to alr-completion-code.
+call "auditlog" using audit-log-record.
+move saved-return-code to return-code.
+
+goback.
+
+display-one-file.
+move 0 to record-number.
+move 'N' to file-end.
+move 0 to resume-from-record.
+if resume-mode-on
+	perform read-cat-checkpoint
+end-if.
+open input cat-file.
+if cat-file-status not = '00'
+	display "file not found: " function trim(file-name)
+	move 8 to return-code
+else
+	close cat-file
+	perform validate-file
+	if file-is-valid
+		if resume-from-record > 0
+			display "resuming " function trim(file-name)
+				" after record " resume-from-record
+		end-if
+		open input cat-file
+		perform until file-end = 'Y'
+			read cat-file into cat-input
+			at end
+				move 'Y' to file-end
+			not at end
+				add 1 to record-number
+				if function length(function trim(cat-input, trailing)) > 300
+					display "warning: record " record-number
+						" in " function trim(file-name)
+						" exceeds 300 bytes and was truncated"
+				end-if
+				if record-number > resume-from-record
+					move cat-input to line-input
+					move function trim( line-input trailing ) to line-input
+					move spaces to display-line
+					if number-mode-on
+						move record-number to record-number-edit
+						string record-number-edit delimited by size
+							"  " delimited by size
+							line-input delimited by size
+							into display-line
+						end-string
+					else
+						move line-input to display-line
+					end-if
+					display function trim(display-line trailing) with no advancing
+					if capture-mode-on
+						move display-line to capture-record
+						write capture-record
+					end-if
+				end-if
+				if function mod(record-number, checkpoint-interval) = 0
+					perform write-cat-checkpoint
+				end-if
+		end-perform
+		perform write-cat-checkpoint
+		close cat-file
+	else
+		display "file rejected: " function trim(file-name) " - " function trim(reject-reason)
+		move 8 to return-code
+	end-if
+end-if.
+
+read-cat-checkpoint.
+move 'N' to checkpoint-end.
+open input checkpoint-file.
+if checkpoint-file-status = '00'
+	perform until checkpoint-end = 'Y'
+		read checkpoint-file into checkpoint-record
+		at end
+			move 'Y' to checkpoint-end
+		not at end
+			if function trim(ckp-file-name) = function trim(file-name)
+				move ckp-record-number to resume-from-record
+			end-if
+	end-perform
+	close checkpoint-file
+end-if.
+move 'N' to checkpoint-end.
+
+write-cat-checkpoint.
+move 'N' to checkpoint-updated.
+open output checkpoint-temp-file.
+open input checkpoint-file.
+if checkpoint-file-status = '00'
+	perform until checkpoint-end = 'Y'
+		read checkpoint-file into checkpoint-record
+		at end
+			move 'Y' to checkpoint-end
+		not at end
+			if function trim(ckp-file-name) = function trim(file-name)
+				move file-name to ckp-file-name
+				move record-number to ckp-record-number
+				move 'Y' to checkpoint-updated
+			end-if
+			write checkpoint-temp-record from checkpoint-record
+	end-perform
+	close checkpoint-file
+	move 'N' to checkpoint-end
+end-if.
+if checkpoint-updated = 'N'
+	move file-name to ckp-file-name
+	move record-number to ckp-record-number
+	write checkpoint-temp-record from checkpoint-record
+end-if.
+close checkpoint-temp-file.
+open input checkpoint-temp-file.
+open output checkpoint-file.
+perform until checkpoint-end = 'Y'
+	read checkpoint-temp-file into checkpoint-temp-record
+	at end
+		move 'Y' to checkpoint-end
+	not at end
+		write checkpoint-record from checkpoint-temp-record
+end-perform.
+close checkpoint-temp-file.
+close checkpoint-file.
+move 'N' to checkpoint-end.
+
+validate-file.
+move 'Y' to file-valid.
+move spaces to reject-reason.
+move 0 to validate-record-count.
+move 'N' to nonprintable-found.
+move 'N' to validate-end.
 open input cat-file.
-perform until file-end = 'Y'
-	read cat-file into cat-input
+perform until validate-end = 'Y'
+	read cat-file into val-line
 	at end
-		move 'Y' to file-end
+		move 'Y' to validate-end
 	not at end
-		move cat-input to line-input
-		move function trim( line-input trailing ) to line-input
-		display line-input with no advancing
+		add 1 to validate-record-count
+		perform varying val-char-idx from 1 by 1 until val-char-idx > 300
+			move val-line(val-char-idx:1) to val-char
+			if val-char < space or val-char > x"7e"
+				move 'Y' to nonprintable-found
+			end-if
+		end-perform
 end-perform.
+close cat-file.
+if validate-record-count = 0
+	move 'N' to file-valid
+	move "file is empty" to reject-reason
+else
+	if nonprintable-found = 'Y'
+		move 'N' to file-valid
+		move "file contains non-printable (binary) content" to reject-reason
+	else
+		if min-records > 0 and validate-record-count < min-records
+			move 'N' to file-valid
+			move "record count is below the expected minimum" to reject-reason
+		end-if
+		if max-records > 0 and validate-record-count > max-records
+			move 'N' to file-valid
+			move "record count exceeds the expected maximum" to reject-reason
+		end-if
+	end-if
+end-if.
