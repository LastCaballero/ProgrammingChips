@@ -1,18 +1,119 @@
 identification division.
 program-id.	'1mal1'.
 
+environment division.
+input-output section.
+file-control.
+	select print-file assign to "1MAL1.RPT"
+	organization is line sequential.
+	select mult-data-file assign to "1MAL1.DAT"
+	organization is line sequential.
+	select control-file assign to "CONTROL.DAT"
+	organization is line sequential
+	file status is control-file-status.
+
 data division.
+file section.
+fd	print-file.
+01	print-line	pic	x(132).
+fd	mult-data-file.
+copy "mult-table-record.cpy".
+fd	control-file.
+01	control-file-record	pic	x(406).
+
 working-storage section.
+01	control-file-status	pic	xx.
 01 	zahl1 	pic 999.
 01 	zahl2 	pic 999.
-01 	mem 	  pic 999.
+01 	mem 	  pic 9(06).
+01 	upper-bound	pic 999	value 10.
+01	run-date.
+	05	run-date-yyyy	pic	9(04).
+	05	run-date-mm	pic	9(02).
+	05	run-date-dd	pic	9(02).
+01	report-line-work	pic	x(132).
+01	report-ptr	pic	9(04).
+01	mem-edit	pic	zzzzz9.
+01	upper-bound-edit	pic	zz9.
+copy "audit-log-record.cpy".
+copy "control-record.cpy".
 
 procedure division.
 
-perform varying zahl1 from 1 by 1 until zahl1 = 11
-	perform varying zahl2 from 1 by 1 until zahl2 = 11
+move 0 to ctl-1mal1-upper-bound.
+open input control-file.
+if control-file-status = '00'
+	read control-file into control-record
+	close control-file
+end-if.
+
+if ctl-1mal1-upper-bound > 0
+	move ctl-1mal1-upper-bound to upper-bound
+else
+	display "upper bound for the table (blank = 1-10): " with no advancing
+	accept upper-bound
+	if upper-bound = 0
+		move 10 to upper-bound
+	end-if
+end-if.
+
+accept run-date from date yyyymmdd.
+
+move "1mal1" to alr-program-name.
+move 'S' to alr-event-type.
+accept alr-run-date from date yyyymmdd.
+accept alr-run-time from time.
+move upper-bound to upper-bound-edit.
+move function trim(upper-bound-edit) to alr-key-param.
+move 0 to alr-completion-code.
+call "auditlog" using audit-log-record.
+
+open output print-file.
+open output mult-data-file.
+move spaces to print-line.
+string "1MAL1 MULTIPLICATION TABLE REPORT" delimited by size
+	"   RUN DATE: " delimited by size
+	run-date-yyyy delimited by size "-" delimited by size
+	run-date-mm delimited by size "-" delimited by size
+	run-date-dd delimited by size
+	into print-line
+end-string.
+write print-line.
+move spaces to print-line.
+write print-line.
+
+perform varying zahl1 from 1 by 1 until zahl1 > upper-bound
+	move spaces to report-line-work
+	move 1 to report-ptr
+	perform varying zahl2 from 1 by 1 until zahl2 > upper-bound
 		multiply zahl1 by zahl2 giving mem
+			on size error
+				display "warning: product of " zahl1 " x " zahl2
+					" overflowed mem and was not recorded correctly"
+		end-multiply
 		display mem space with no advancing
+		move mem to mem-edit
+		string mem-edit delimited by size " " delimited by size
+			into report-line-work
+			with pointer report-ptr
+			on overflow
+				display "warning: table row for " zahl1
+					" exceeds the report line width and was truncated"
+		end-string
+		move zahl1 to mtr-multiplicand
+		move zahl2 to mtr-multiplier
+		move mem to mtr-product
+		write mult-table-record
 	end-perform
 	display space
+	move report-line-work to print-line
+	write print-line
 end-perform.
+
+close print-file.
+close mult-data-file.
+
+move 'E' to alr-event-type.
+accept alr-run-date from date yyyymmdd.
+accept alr-run-time from time.
+call "auditlog" using audit-log-record.
