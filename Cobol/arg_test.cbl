@@ -4,10 +4,36 @@ program-id.	'argument test'.
 data 			division.
 	working-storage section.
 	01 	arg1	pic 	X(200).
+	01	sw-idx	pic	9(02).
+	copy "arg-parse-record.cpy".
+	copy "audit-log-record.cpy".
 
 
 procedure 		division.
-	accept		arg1.
+	call "argparse" using arg-parse-record.
+
+	if apr-positional-count > 0
+		move apr-positional-value(1) to arg1
+	else
+		move spaces to arg1
+	end-if.
 	display 	arg1.
 
+	perform varying sw-idx from 1 by 1 until sw-idx > apr-switch-count
+		display "switch: " function trim(apr-switch-name(sw-idx))
+			" value: " function trim(apr-switch-value(sw-idx))
+	end-perform.
+
+	move "argument test" to alr-program-name.
+	move 'S' to alr-event-type.
+	accept alr-run-date from date yyyymmdd.
+	accept alr-run-time from time.
+	move arg1 to alr-key-param.
+	move 0 to alr-completion-code.
+	call "auditlog" using audit-log-record.
+	move 'E' to alr-event-type.
+	accept alr-run-date from date yyyymmdd.
+	accept alr-run-time from time.
+	call "auditlog" using audit-log-record.
+
 end-run.
