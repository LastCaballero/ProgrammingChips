@@ -0,0 +1,4 @@
+01	mult-table-record.
+	05	mtr-multiplicand	pic	9(03).
+	05	mtr-multiplier		pic	9(03).
+	05	mtr-product		pic	9(06).
