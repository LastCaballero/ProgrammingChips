@@ -0,0 +1,9 @@
+01	audit-log-record.
+	05	alr-program-name	pic	x(20).
+	05	alr-event-type		pic	x(01).
+		88	alr-event-start		value 'S'.
+		88	alr-event-end		value 'E'.
+	05	alr-run-date		pic	9(08).
+	05	alr-run-time		pic	9(08).
+	05	alr-key-param		pic	x(60).
+	05	alr-completion-code	pic	9(03).
