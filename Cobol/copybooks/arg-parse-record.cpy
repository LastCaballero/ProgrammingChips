@@ -0,0 +1,8 @@
+01	arg-parse-record.
+	05	apr-positional-count	pic	9(02).
+	05	apr-positional-table	occurs 20 times.
+		10	apr-positional-value	pic	x(200).
+	05	apr-switch-count	pic	9(02).
+	05	apr-switch-table	occurs 20 times.
+		10	apr-switch-name		pic	x(30).
+		10	apr-switch-value	pic	x(100).
