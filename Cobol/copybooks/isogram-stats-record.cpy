@@ -0,0 +1,5 @@
+01	isogram-stats-record.
+	05	isr-stat-date		pic	9(08).
+	05	isr-words-checked	pic	9(08).
+	05	isr-isogram-count	pic	9(08).
+	05	isr-non-isogram-count	pic	9(08).
