@@ -0,0 +1,10 @@
+01	control-record.
+	05	ctl-1mal1-upper-bound		pic	9(03).
+	05	ctl-cat-number-mode		pic	x(01).
+		88	ctl-cat-number-mode-on		value 'Y'.
+	05	ctl-isogram-case-fold		pic	x(01).
+		88	ctl-isogram-case-fold-on	value 'Y'.
+	05	ctl-isogram-ignore-punct	pic	x(01).
+		88	ctl-isogram-ignore-punct-on	value 'Y'.
+	05	ctl-cat-input-file		pic	x(200).
+	05	ctl-isogram-word-list		pic	x(200).
